@@ -1,56 +1,799 @@
        IDENTIFICATION DIVISION.
        PROGRAM-ID. AOC-2020-02-1.
        AUTHOR. ANNA KOSIERADZKA.
-      
+      *****************************************************************
+      *  MODIFICATION HISTORY
+      *  05/12  AK   ORIGINAL VERSION - COUNT-BASED PASSWORD POLICY
+      *              CHECK AGAINST D2.INPUT, CONSOLE COUNT ONLY.
+      *  08/09  RF   ADDED D2.REPORT COMPLIANCE REPORT IN PLACE OF THE
+      *              DISPLAY OF CORRECT-ROWS.
+      *  08/09  RF   ADDED WS-RUN-MODE SWITCH SO THE JOB CAN VALIDATE
+      *              UNDER THE COUNT RULE, THE POSITION RULE, OR BOTH
+      *              IN ONE PASS.
+      *  08/09  RF   ADDED UNSTRING OVERFLOW/SHAPE CHECKING. MALFORMED
+      *              RECORDS NOW GO TO D2.EXCEPT WITH A REASON CODE
+      *              INSTEAD OF FEEDING BAD DATA INTO THE COUNTERS.
+      *  08/09  RF   ADDED A TOTAL-READ COUNT RECONCILED AGAINST THE
+      *              EXPECTED COUNT ON THE CONTROL CARD. MISMATCH IS
+      *              NOTED ON THE COMPLIANCE REPORT.
+      *  08/09  RF   ADDED CHECKPOINT/RESTART SUPPORT AGAINST D2.RESTART
+      *              SO A LARGE RUN CAN RESUME AFTER AN ABEND INSTEAD
+      *              OF REPROCESSING FROM RECORD ONE.
+      *  08/09  RF   ADDED PER-CHARACTER PASS/FAIL BREAKDOWN TO THE
+      *              COMPLIANCE REPORT.
+      *  08/09  RF   ADDED A DATA-QUALITY CHECK FOR WS-MIN GREATER THAN
+      *              WS-MAX (COUNT MODE ONLY). THOSE RECORDS ROUTE TO
+      *              D2.DQEXCPT SEPARATELY FROM ORDINARY POLICY FAILS.
+      *  08/09  RF   LIFTED THE 50-CHARACTER PASSWORD LIMIT. THE RECORD
+      *              AND FIELD LAYOUTS NOW COME FROM SHARED COPYBOOKS
+      *              (D02REC/D02FIELD) SO OTHER PROGRAMS READING D2.INPUT
+      *              STAY IN STEP WITH THE WIDER RECORD.
+      *  08/09  RF   UNSTRING DELIMITERS NOW LOAD FROM D2.DELIM AT
+      *              STARTUP SO OTHER TEAMS' DELIMITER SETS DON'T NEED
+      *              A SEPARATE COPY OF THIS PROGRAM.
+      *  08/09  RF   MOVED THE DELIMITER WORKING-STORAGE INTO THE
+      *              SHARED D02DELIM COPYBOOK.
+      *  08/09  RF   A CHECKPOINT NOW COMES DUE FOR MALFORMED AND
+      *              DATA-QUALITY-EXCEPTION RECORDS TOO, NOT JUST
+      *              RECORDS THAT CLEAR VALIDATION - PREVIOUSLY A
+      *              CHECKPOINT LANDING ON ONE OF THOSE RECORDS WAS
+      *              SKIPPED OUTRIGHT INSTEAD OF JUST DEFERRED.
+      *  08/09  RF   D2.EXCEPT AND D2.DQEXCPT NOW OPEN EXTEND ON A
+      *              RESTART RUN, LIKE D2.RESTART ALREADY DID, SO
+      *              EXCEPTION LINES WRITTEN BEFORE THE LAST CHECKPOINT
+      *              SURVIVE THE RESTART INSTEAD OF BEING OVERWRITTEN.
+      *  08/09  RF   THE CHECKPOINT RECORD NOW CARRIES THE
+      *              POSITION-RULE TOTALS AND THE PER-CHARACTER TABLE
+      *              IN ADDITION TO THE COUNT-RULE TOTALS, SO A RESTART
+      *              PRODUCES THE SAME REPORT A SINGLE UNINTERRUPTED
+      *              RUN WOULD HAVE.
+      *  08/09  RF   THE PER-CHARACTER BREAKDOWN NOW TRACKS THE
+      *              WS-MIN/WS-MAX (COUNT) RULE OUTCOME WHENEVER THAT
+      *              RULE RUNS, INCLUDING IN BOTH-RULE MODE, SO IT NO
+      *              LONGER CONTRADICTS THE COUNT-RULE-DRIVEN SUMMARY
+      *              LINE FOR THE SAME MODE.
+      *  08/09  RF   A REPORT NOTE NOW FLAGS WHEN THE PER-CHARACTER
+      *              TABLE HIT ITS 62-ENTRY CAP INSTEAD OF SILENTLY
+      *              DROPPING THE OVERFLOW CHARACTERS.
+      *  08/09  RF   D2.INPUT LINES OVER 200 BYTES NOW CHECK FILE
+      *              STATUS AND ROUTE TO D2.EXCEPT INSTEAD OF BEING
+      *              SILENTLY TRUNCATED AND PROCESSED AS INTACT. IN
+      *              BOTH-RULE MODE A MIN>MAX DATA-QUALITY EXCEPTION NO
+      *              LONGER SKIPS THE INDEPENDENT POSITION-RULE CHECK.
+      *              THE SHAPE CHECK NOW ALSO CONFIRMS THE DELIMITER
+      *              THAT TERMINATED EACH FIELD, NOT JUST THAT FOUR
+      *              FIELDS GOT POPULATED. RETURN-CODE IS NOW SET ON
+      *              A COUNT MISMATCH OR ANY EXCEPTION/DATA-QUALITY
+      *              RECORD SO THE JOB CAN ALERT ON A BAD RUN.
+      *  08/09  RF   THE SHAPE CHECK NOW ALSO CATCHES A DELIMITED FIELD
+      *              WIDER THAN ITS RECEIVING ITEM (UNSTRING TRUNCATES
+      *              THOSE SILENTLY INSTEAD OF RAISING ON OVERFLOW).
+      *              THE SELECT CLAUSES NOW ASSIGN TO THE JCL'S DD
+      *              NAMES INSTEAD OF HARDCODED OS FILENAMES, SO A DD
+      *              STATEMENT CAN ACTUALLY BIND EACH FILE AT RUN TIME.
+      *****************************************************************
+      *
        ENVIRONMENT DIVISION.
        INPUT-OUTPUT SECTION.
        FILE-CONTROL.
-           SELECT INPUTFILE ASSIGN TO "d2.input"
+      *    ASSIGN TO NAMES THE DD STATEMENT (SEE JCL/D02AJOB.JCL) THAT
+      *    BINDS EACH FILE AT RUN TIME, THE STANDARD MVS COBOL IDIOM -
+      *    A QUOTED LITERAL HERE WOULD BE A FIXED OS FILENAME THAT NO
+      *    DD STATEMENT COULD EVER OVERRIDE.
+           SELECT INPUTFILE ASSIGN TO D2INPUT
+           ORGANIZATION IS LINE SEQUENTIAL
+           FILE STATUS IS INP-FILE-STATUS.
+           SELECT REPORTFILE ASSIGN TO D2REPORT
            ORGANIZATION IS LINE SEQUENTIAL.
-           
+           SELECT EXCEPTFILE ASSIGN TO D2EXCEPT
+           ORGANIZATION IS LINE SEQUENTIAL.
+           SELECT CONTROLFILE ASSIGN TO D2CTLCRD
+           ORGANIZATION IS LINE SEQUENTIAL
+           FILE STATUS IS CTL-FILE-STATUS.
+           SELECT CHECKPOINTFILE ASSIGN TO D2RESTRT
+           ORGANIZATION IS LINE SEQUENTIAL
+           FILE STATUS IS CKP-FILE-STATUS.
+           SELECT DQEXCPTFILE ASSIGN TO D2DQEXCP
+           ORGANIZATION IS LINE SEQUENTIAL.
+           SELECT DELIMFILE ASSIGN TO D2DELIM
+           ORGANIZATION IS LINE SEQUENTIAL
+           FILE STATUS IS DLM-FILE-STATUS.
+
        DATA DIVISION.
        FILE SECTION.
          FD INPUTFILE
-         RECORD IS VARYING IN SIZE FROM 8 to 50
+         RECORD IS VARYING IN SIZE FROM 8 to 200
          DEPENDING ON REC-LEN.
-         01 INPUTRECORD PIC X(50).
+         COPY D02REC.
+
+         FD REPORTFILE.
+         01 RPT-LINE PIC X(80).
+
+         FD EXCEPTFILE.
+         01 EXC-RECORD.
+           05 EXC-REASON-CODE PIC X(04).
+           05 FILLER PIC X(01).
+           05 EXC-ORIGINAL-LINE PIC X(200).
+
+         FD DQEXCPTFILE.
+         01 DQX-RECORD.
+           05 DQX-REASON-CODE PIC X(04).
+           05 FILLER PIC X(01).
+           05 DQX-ORIGINAL-LINE PIC X(200).
+
+         FD CONTROLFILE.
+         01 CTL-RECORD.
+           05 CTL-RUN-MODE PIC X(01).
+           05 CTL-EXPECTED-COUNT PIC 9(09).
+           05 CTL-CHECKPOINT-INTERVAL PIC 9(09).
+           05 FILLER PIC X(61).
+
+         FD CHECKPOINTFILE.
+         01 CKP-RECORD.
+           05 CKP-RECORDS-READ PIC 9(9).
+           05 CKP-PASS-COUNT PIC 9(9).
+           05 CKP-FAIL-COUNT PIC 9(9).
+           05 CKP-POSITION-PASS PIC 9(9).
+           05 CKP-POSITION-FAIL PIC 9(9).
+           05 CKP-EXCEPTION-COUNT PIC 9(9).
+           05 CKP-DQ-EXCEPTION-COUNT PIC 9(9).
+           05 CKP-CHAR-TABLE-COUNT PIC 9(3).
+           05 CKP-CHAR-TABLE-OVERFLOW-SW PIC X(01).
+           05 CKP-CHAR-ENTRY OCCURS 62 TIMES.
+             10 CKP-TBL-CHAR PIC A.
+             10 CKP-TBL-PASS PIC 9(7).
+             10 CKP-TBL-FAIL PIC 9(7).
+
+         FD DELIMFILE.
+         01 DLM-RECORD.
+           05 DLM-DELIM-1 PIC X(02).
+           05 DLM-DELIM-1-LEN PIC 9(01).
+           05 DLM-DELIM-2 PIC X(02).
+           05 DLM-DELIM-2-LEN PIC 9(01).
+           05 DLM-DELIM-3 PIC X(02).
+           05 DLM-DELIM-3-LEN PIC 9(01).
+           05 FILLER PIC X(71).
+
        WORKING-STORAGE SECTION.
          01 FILE-STATUS PIC 9 VALUE 0.
-         01 REC-LEN  PIC 9(2) COMP.
-         01 WS-MIN PIC 9(4).
-         01 WS-MAX PIC 9(4).
-         01 WS-CHAR PIC A.
-         01 WS-STRING-EMPTY PIC X.
-         01 WS-PASSWORD PIC A(50).
-         01 WS-SUBSTR-1 PIC X(5). 
-         01 WS-CHAR-COUNT PIC 9(2).
+         01 REC-LEN  PIC 9(3) COMP.
+         01 CTL-FILE-STATUS PIC XX.
+         01 CKP-FILE-STATUS PIC XX.
+         01 DLM-FILE-STATUS PIC XX.
+         01 INP-FILE-STATUS PIC XX.
+           88 INP-RECORD-TRUNCATED VALUE "06".
+         COPY D02FIELD.
+         01 WS-SUBSTR-1 PIC X(5).
+         01 WS-CHAR-COUNT PIC 9(3).
+         01 WS-TOTAL-READ PIC 9(9) VALUE 0.
+         01 WS-SAVE-LINE PIC X(200).
+         01 WS-UNSTRING-TALLY PIC 9(3) COMP.
+
+      *    THE ACTUAL DELIMITER TEXT THAT ENDED EACH OF THE FIRST THREE
+      *    UNSTRUNG FIELDS. WS-DELIM-2 (SPACE) IS ALSO THE FIRST BYTE OF
+      *    WS-DELIM-3 (": "), SO A RECORD WITH A SPACE WHERE THE COLON
+      *    SEPARATOR BELONGS STILL SPLITS INTO FOUR FIELDS AND CANNOT BE
+      *    CAUGHT BY COUNTING FIELDS ALONE - THE DELIMITER THAT ACTUALLY
+      *    MATCHED AT EACH POSITION HAS TO BE COMPARED AGAINST THE ONE
+      *    THAT BELONGS THERE.
+         01 WS-DELIM-HIT-1 PIC X(02).
+         01 WS-DELIM-HIT-2 PIC X(02).
+         01 WS-DELIM-HIT-3 PIC X(02).
+
+      *    THE ACTUAL WIDTH OF THE SOURCE SUBSTRING UNSTRUNG INTO EACH
+      *    OF THE THREE FIXED-WIDTH LEADING FIELDS. UNSTRING SILENTLY
+      *    TRUNCATES A SUBSTRING WIDER THAN ITS RECEIVING ITEM RATHER
+      *    THAN RAISING ON OVERFLOW (OVERFLOW ONLY FIRES WHEN THERE
+      *    AREN'T ENOUGH RECEIVING ITEMS FOR THE WHOLE STRING), AND A
+      *    POST-MOVE CONTENT CHECK CAN'T SEE THE PART THAT GOT CUT OFF
+      *    - THE ONLY WAY TO CATCH A TOO-WIDE FIELD IS TO COMPARE THE
+      *    SUBSTRING'S REAL LENGTH AGAINST THE FIELD IT LANDED IN.
+         01 WS-UNSTRING-LEN-1 PIC 9(3) COMP.
+         01 WS-UNSTRING-LEN-2 PIC 9(3) COMP.
+         01 WS-UNSTRING-LEN-3 PIC 9(3) COMP.
+
+      *    UNSTRING DELIMITERS - LOADED FROM D2.DELIM, DEFAULTED TO
+      *    THE ORIGINAL "MIN-MAX CHAR: PASSWORD" FEED FORMAT IF THE
+      *    CONTROL FILE IS NOT PRESENT.
+         COPY D02DELIM.
+
+      *    RUN-TIME VALIDATION MODE - "C" COUNT RULE (ORIGINAL),
+      *    "P" POSITION RULE, "B" BOTH RULES IN THE SAME PASS.
+         01 WS-RUN-MODE PIC X(01) VALUE "C".
+           88 WS-MODE-COUNT VALUE "C".
+           88 WS-MODE-POSITION VALUE "P".
+           88 WS-MODE-BOTH VALUE "B".
+
+         01 WS-RECORD-PASSED PIC X(01) VALUE "N".
+           88 WS-RECORD-OK VALUE "Y".
+
+      *    SEPARATE FROM WS-RECORD-PASSED SO THE COUNT-RULE OUTCOME
+      *    SURVIVES 310-CHECK-POSITION-RULE OVERWRITING WS-RECORD-PASSED
+      *    IN BOTH-RULE MODE. THE PER-CHARACTER BREAKDOWN NEEDS TO KNOW
+      *    THE WS-MIN/WS-MAX (COUNT) RULE OUTCOME SPECIFICALLY.
+         01 WS-COUNT-RECORD-PASSED PIC X(01) VALUE "N".
+           88 WS-COUNT-RECORD-OK VALUE "Y".
+
+         01 WS-RECORD-VALID PIC X(01) VALUE "Y".
+           88 WS-VALID-RECORD VALUE "Y".
+         01 WS-EXCEPTION-REASON PIC X(04).
+
+         01 WS-MIN-MAX-VALID PIC X(01) VALUE "Y".
+           88 WS-MIN-MAX-OK VALUE "Y".
+
+      *    COUNT-RULE / POSITION-RULE PASS-FAIL TOTALS.
+         01 WS-COUNT-PASS PIC 9(9) VALUE 0.
+         01 WS-COUNT-FAIL PIC 9(9) VALUE 0.
+         01 WS-POSITION-PASS PIC 9(9) VALUE 0.
+         01 WS-POSITION-FAIL PIC 9(9) VALUE 0.
+
+      *    EXPECTED RECORD COUNT FROM THE CONTROL CARD, RECONCILED
+      *    AGAINST WS-TOTAL-READ ONCE THE RUN COMPLETES.
+         01 WS-EXPECTED-COUNT PIC 9(9) VALUE 0.
+         01 WS-COUNT-RECONCILED PIC X(01) VALUE "Y".
+           88 WS-COUNT-OK VALUE "Y".
+           88 WS-COUNT-MISMATCH VALUE "N".
+
+      *    RECORDS ROUTED TO D2.EXCEPT/D2.DQEXCPT, USED ALONGSIDE
+      *    WS-COUNT-MISMATCH TO SET RETURN-CODE SO THE OVERNIGHT JOB
+      *    CAN ALERT ON A BAD RUN WITHOUT SOMEONE HAVING TO READ
+      *    D2.REPORT FIRST.
+         01 WS-EXCEPTION-COUNT PIC 9(9) VALUE 0.
+         01 WS-DQ-EXCEPTION-COUNT PIC 9(9) VALUE 0.
+
+      *    CHECKPOINT/RESTART CONTROLS. A CHECKPOINT (RECORDS READ,
+      *    RUNNING PASS/FAIL COUNTS) IS APPENDED TO D2.RESTART EVERY
+      *    WS-CHECKPOINT-INTERVAL RECORDS. ON STARTUP THE LAST
+      *    CHECKPOINT RECORD, IF ANY, BECOMES THE RESTART POINT.
+         01 WS-CHECKPOINT-INTERVAL PIC 9(9) VALUE 0.
+         01 WS-RESTART-COUNT PIC 9(9) VALUE 0.
+         01 WS-RESTART-REQUESTED PIC X(01) VALUE "N".
+           88 WS-RESTART-RUN VALUE "Y".
+         01 WS-CKP-EOF-SWITCH PIC X(01) VALUE "N".
+           88 WS-CKP-AT-EOF VALUE "Y".
+         01 WS-CKP-IDX PIC 9(3) COMP.
+
+      *    PER-CHARACTER PASS/FAIL BREAKDOWN. ONE ENTRY PER DISTINCT
+      *    WS-CHAR VALUE SEEN, BUILT UP AS RECORDS ARE PROCESSED.
+         01 WS-CHAR-TABLE-COUNT PIC 9(3) VALUE 0.
+         01 WS-CHAR-TABLE-MAX PIC 9(3) VALUE 62.
+         01 WS-CHAR-TABLE-OVERFLOW-SW PIC X(01) VALUE "N".
+           88 WS-CHAR-TABLE-FULL VALUE "Y".
+         01 WS-CHAR-TABLE.
+           05 WS-CHAR-ENTRY OCCURS 62 TIMES INDEXED BY WS-CHAR-IDX.
+             10 WS-TBL-CHAR PIC A.
+             10 WS-TBL-PASS PIC 9(7).
+             10 WS-TBL-FAIL PIC 9(7).
+         01 WS-CHAR-FOUND PIC X(01) VALUE "N".
+           88 WS-CHAR-ENTRY-FOUND VALUE "Y".
+         01 WS-CHAR-SEARCH-IDX PIC 9(3) VALUE 0.
+
+      *    STAGED REPORT LINE LAYOUTS - EACH ONE IS MOVED INTO
+      *    RPT-LINE BEFORE WRITE SO ONLY THE BYTES THAT BELONG ON
+      *    THAT LINE GO OUT, EVEN THOUGH THE LINES ARE DIFFERENT SHAPES.
+         01 WS-RPT-SUMMARY-LINE.
+           05 WS-RPT-SUM-LABEL PIC X(30).
+           05 WS-RPT-SUM-VALUE PIC ZZZ,ZZZ,ZZ9.
+         01 WS-RPT-RATE-LINE.
+           05 WS-RPT-RATE-LABEL PIC X(30) VALUE
+               "PASS RATE (PERCENT):".
+           05 WS-RPT-RATE-VALUE PIC ZZ9.99.
+         01 WS-RPT-TEXT-LINE.
+           05 WS-RPT-TEXT-LABEL PIC X(30).
+           05 WS-RPT-TEXT-VALUE PIC X(40).
+         01 WS-RPT-CHAR-LINE.
+           05 FILLER PIC X(11) VALUE "CHARACTER: ".
+           05 WS-RPT-CHAR-VALUE PIC X(01).
+           05 FILLER PIC X(08) VALUE "  PASS: ".
+           05 WS-RPT-CHAR-PASS PIC ZZZ,ZZ9.
+           05 FILLER PIC X(08) VALUE "  FAIL: ".
+           05 WS-RPT-CHAR-FAIL PIC ZZZ,ZZ9.
 
        LOCAL-STORAGE SECTION.
          01 CORRECT-ROWS UNSIGNED-INT VALUE 0.
 
        PROCEDURE DIVISION.
        001-MAIN.
-            OPEN INPUT INPUTFILE.
+            PERFORM 100-INITIALIZE.
             PERFORM 002-READ UNTIL FILE-STATUS = 1.
             CLOSE INPUTFILE.
-            DISPLAY CORRECT-ROWS.
+            PERFORM 800-WRITE-REPORT.
+            PERFORM 900-TERMINATE.
             STOP RUN.
 
        002-READ.
             READ INPUTFILE
                 AT END MOVE 1 TO FILE-STATUS
                 NOT AT END PERFORM 003-PROCESS-RECORD
+                    THRU 003-PROCESS-RECORD-EXIT
             END-READ.
-       
+
        003-PROCESS-RECORD.
-           MOVE 0 TO WS-CHAR-COUNT.
-           UNSTRING INPUTRECORD DELIMITED BY SPACE OR "-" OR ":" INTO 
-               WS-MIN
-               WS-MAX
-               WS-CHAR
-               WS-STRING-EMPTY
-               WS-PASSWORD.
-           INSPECT WS-PASSWORD TALLYING WS-CHAR-COUNT FOR ALL WS-CHAR.
-           IF WS-CHAR-COUNT >= WS-MIN AND WS-CHAR-COUNT <= WS-MAX THEN 
-              ADD 1 TO CORRECT-ROWS
-           END-IF.
\ No newline at end of file
+            ADD 1 TO WS-TOTAL-READ.
+            MOVE INPUTRECORD TO WS-SAVE-LINE.
+            IF WS-RESTART-RUN AND WS-TOTAL-READ <= WS-RESTART-COUNT
+               GO TO 003-PROCESS-RECORD-EXIT
+            END-IF.
+      *    A PHYSICAL LINE LONGER THAN INPUTRECORD'S 200-BYTE MAXIMUM
+      *    READS AS A TRUNCATED RECORD (STATUS 06) WITH THE REMAINDER
+      *    LEFT TO SURFACE AS A BOGUS RECORD OF ITS OWN ON THE NEXT
+      *    READ - DON'T PARSE THE TRUNCATED BYTES AS IF THEY WERE THE
+      *    WHOLE LINE, ROUTE STRAIGHT TO THE EXCEPTION FILE INSTEAD.
+            IF INP-RECORD-TRUNCATED
+               MOVE "N" TO WS-RECORD-VALID
+               MOVE "RLEN" TO WS-EXCEPTION-REASON
+            ELSE
+               PERFORM 200-PARSE-RECORD
+            END-IF.
+            IF NOT WS-VALID-RECORD
+               PERFORM 210-WRITE-EXCEPTION
+               GO TO 003-CHECKPOINT-AND-EXIT
+            END-IF.
+            IF WS-MODE-COUNT OR WS-MODE-BOTH
+               PERFORM 220-CHECK-MIN-MAX-QUALITY
+               IF NOT WS-MIN-MAX-OK
+                  PERFORM 230-WRITE-DQ-EXCEPTION
+      *          THE MIN>MAX QUALITY CHECK ONLY MEANS SOMETHING FOR THE
+      *          COUNT RULE (WS-MIN/WS-MAX AS A RANGE) - THE POSITION
+      *          RULE REUSES THE SAME TWO FIELDS AS POSITIONS, WHERE
+      *          ORDER DOESN'T MATTER, SO A COUNT-RULE DATA-QUALITY
+      *          EXCEPTION MUST NOT STOP THE POSITION RULE FROM RUNNING
+      *          ITS OWN INDEPENDENT EVALUATION IN BOTH-RULE MODE.
+                  IF WS-MODE-COUNT
+                     GO TO 003-CHECKPOINT-AND-EXIT
+                  END-IF
+               ELSE
+                  PERFORM 300-CHECK-COUNT-RULE
+               END-IF
+            END-IF.
+            IF WS-MODE-POSITION OR WS-MODE-BOTH
+               PERFORM 310-CHECK-POSITION-RULE
+            END-IF.
+            PERFORM 400-UPDATE-CHAR-BREAKDOWN.
+       003-CHECKPOINT-AND-EXIT.
+      *    A CHECKPOINT MUST COME DUE FOR ANY RECORD THAT ADVANCED
+      *    WS-TOTAL-READ, WHETHER IT PASSED VALIDATION OR WAS ROUTED TO
+      *    AN EXCEPTION FILE - OTHERWISE A CHECKPOINT LANDING EXACTLY
+      *    ON A REJECTED RECORD IS LOST INSTEAD OF JUST DEFERRED.
+            PERFORM 500-CHECKPOINT-IF-DUE.
+       003-PROCESS-RECORD-EXIT.
+            EXIT.
+
+       200-PARSE-RECORD.
+            MOVE "Y" TO WS-RECORD-VALID.
+            MOVE 0 TO WS-CHAR-COUNT.
+            MOVE SPACES TO WS-PASSWORD.
+            MOVE SPACES TO WS-MIN-TEXT.
+            MOVE SPACES TO WS-MAX-TEXT.
+            MOVE SPACES TO WS-DELIM-HIT-1.
+            MOVE SPACES TO WS-DELIM-HIT-2.
+            MOVE SPACES TO WS-DELIM-HIT-3.
+            UNSTRING INPUTRECORD(1:REC-LEN) DELIMITED BY
+                WS-DELIM-1(1:WS-DELIM-1-LEN) OR
+                WS-DELIM-2(1:WS-DELIM-2-LEN) OR
+                WS-DELIM-3(1:WS-DELIM-3-LEN) INTO
+                WS-MIN-TEXT DELIMITER IN WS-DELIM-HIT-1
+                    COUNT IN WS-UNSTRING-LEN-1
+                WS-MAX-TEXT DELIMITER IN WS-DELIM-HIT-2
+                    COUNT IN WS-UNSTRING-LEN-2
+                WS-CHAR DELIMITER IN WS-DELIM-HIT-3
+                    COUNT IN WS-UNSTRING-LEN-3
+                WS-PASSWORD
+                TALLYING IN WS-UNSTRING-TALLY
+                ON OVERFLOW
+                   MOVE "N" TO WS-RECORD-VALID
+                   MOVE "OVFL" TO WS-EXCEPTION-REASON
+                NOT ON OVERFLOW
+                   CONTINUE
+            END-UNSTRING.
+      *****************************************************************
+      *    UNSTRING RIGHT-PADS A SHORT VALUE WITH BLANKS, SO SQUARE THE
+      *    TRAILING BLANKS OFF TO ZEROS ON A WORKING COPY BEFORE THE
+      *    NUMERIC TEST - OTHERWISE A ONE-DIGIT COUNT LIKE "1" WOULD
+      *    TEST NOT NUMERIC ON ITS OWN PADDING. THE TEXT FIELDS ARE
+      *    CHECKED BEFORE THE VALUE EVER REACHES A NUMERIC RECEIVING
+      *    FIELD, SINCE MOVING NON-NUMERIC TEXT INTO ONE ZERO-FILLS IT
+      *    INSTEAD OF LEAVING SOMETHING AN IS NUMERIC TEST WOULD CATCH.
+      *****************************************************************
+            MOVE WS-MIN-TEXT TO WS-MIN-EDIT.
+            MOVE WS-MAX-TEXT TO WS-MAX-EDIT.
+            INSPECT WS-MIN-EDIT REPLACING TRAILING SPACES BY ZERO.
+            INSPECT WS-MAX-EDIT REPLACING TRAILING SPACES BY ZERO.
+            IF WS-VALID-RECORD
+               IF WS-UNSTRING-TALLY < 4
+                  OR WS-MIN-TEXT = SPACES
+                  OR WS-MAX-TEXT = SPACES
+                  OR WS-MIN-EDIT NOT NUMERIC
+                  OR WS-MAX-EDIT NOT NUMERIC
+                  OR WS-CHAR = SPACE
+                  OR WS-PASSWORD = SPACES
+      *          WS-DELIM-2 (SPACE) IS ALSO THE LEADING BYTE OF
+      *          WS-DELIM-3 (": "), SO COUNTING FOUR POPULATED FIELDS
+      *          ISN'T ENOUGH TO PROVE THE RECORD USED THE RIGHT
+      *          DELIMITER AT EACH POSITION - CONFIRM THE DELIMITER
+      *          THAT ACTUALLY TERMINATED EACH FIELD MATCHES THE ONE
+      *          THAT BELONGS THERE.
+                  OR WS-DELIM-HIT-1 <> WS-DELIM-1
+                  OR WS-DELIM-HIT-2 <> WS-DELIM-2
+                  OR WS-DELIM-HIT-3 <> WS-DELIM-3
+      *          UNSTRING GIVES NO ON OVERFLOW WHEN A SINGLE FIELD'S
+      *          REAL SUBSTRING IS WIDER THAN ITS RECEIVING ITEM -
+      *          IT JUST TRUNCATES SILENTLY. COMPARE THE ACTUAL
+      *          SUBSTRING LENGTH CAPTURED ABOVE AGAINST EACH FIELD'S
+      *          WIDTH TO CATCH THAT CASE (E.G. A TWO-CHARACTER "CHAR"
+      *          FIELD OR A FIVE-DIGIT MIN THAT DOESN'T FIT).
+                  OR WS-UNSTRING-LEN-1 > 4
+                  OR WS-UNSTRING-LEN-2 > 4
+                  OR WS-UNSTRING-LEN-3 > 1
+                  MOVE "N" TO WS-RECORD-VALID
+                  MOVE "SHAP" TO WS-EXCEPTION-REASON
+               END-IF
+            END-IF.
+            IF WS-VALID-RECORD
+               MOVE WS-MIN-TEXT TO WS-MIN
+               MOVE WS-MAX-TEXT TO WS-MAX
+               INSPECT WS-PASSWORD TALLYING WS-CHAR-COUNT
+                   FOR ALL WS-CHAR
+            END-IF.
+
+       210-WRITE-EXCEPTION.
+            MOVE SPACES TO EXC-RECORD.
+            MOVE WS-EXCEPTION-REASON TO EXC-REASON-CODE.
+            MOVE WS-SAVE-LINE TO EXC-ORIGINAL-LINE.
+            WRITE EXC-RECORD.
+            ADD 1 TO WS-EXCEPTION-COUNT.
+
+       220-CHECK-MIN-MAX-QUALITY.
+            MOVE "Y" TO WS-MIN-MAX-VALID.
+            IF WS-MIN > WS-MAX
+               MOVE "N" TO WS-MIN-MAX-VALID
+            END-IF.
+
+       230-WRITE-DQ-EXCEPTION.
+            MOVE SPACES TO DQX-RECORD.
+            MOVE "MMSW" TO DQX-REASON-CODE.
+            MOVE WS-SAVE-LINE TO DQX-ORIGINAL-LINE.
+            WRITE DQX-RECORD.
+            ADD 1 TO WS-DQ-EXCEPTION-COUNT.
+
+       300-CHECK-COUNT-RULE.
+            MOVE "N" TO WS-RECORD-PASSED.
+            MOVE "N" TO WS-COUNT-RECORD-PASSED.
+            IF WS-CHAR-COUNT >= WS-MIN AND WS-CHAR-COUNT <= WS-MAX
+               MOVE "Y" TO WS-RECORD-PASSED
+               MOVE "Y" TO WS-COUNT-RECORD-PASSED
+               ADD 1 TO CORRECT-ROWS
+               ADD 1 TO WS-COUNT-PASS
+            ELSE
+               ADD 1 TO WS-COUNT-FAIL
+            END-IF.
+
+       310-CHECK-POSITION-RULE.
+      *    WS-MIN/WS-MAX ARE REUSED AS 1-BASED POSITIONS. EXACTLY ONE
+      *    OF THE TWO POSITIONS MUST HOLD WS-CHAR FOR THE RECORD TO
+      *    PASS.
+            MOVE "N" TO WS-RECORD-PASSED.
+            IF WS-MIN >= 1 AND WS-MIN <= WS-PASSWORD-MAX-LEN
+               AND WS-MAX >= 1 AND WS-MAX <= WS-PASSWORD-MAX-LEN
+               IF (WS-PASSWORD(WS-MIN:1) = WS-CHAR)
+                  AND NOT (WS-PASSWORD(WS-MAX:1) = WS-CHAR)
+                  MOVE "Y" TO WS-RECORD-PASSED
+               END-IF
+               IF (WS-PASSWORD(WS-MAX:1) = WS-CHAR)
+                  AND NOT (WS-PASSWORD(WS-MIN:1) = WS-CHAR)
+                  MOVE "Y" TO WS-RECORD-PASSED
+               END-IF
+            END-IF.
+            IF WS-RECORD-OK
+               ADD 1 TO WS-POSITION-PASS
+               IF WS-MODE-POSITION
+                  ADD 1 TO CORRECT-ROWS
+               END-IF
+            ELSE
+               ADD 1 TO WS-POSITION-FAIL
+            END-IF.
+
+       400-UPDATE-CHAR-BREAKDOWN.
+            MOVE "N" TO WS-CHAR-FOUND.
+            MOVE 0 TO WS-CHAR-SEARCH-IDX.
+            PERFORM 410-FIND-CHAR-ENTRY
+                VARYING WS-CHAR-IDX FROM 1 BY 1
+                UNTIL WS-CHAR-IDX > WS-CHAR-TABLE-COUNT
+                OR WS-CHAR-ENTRY-FOUND.
+            IF NOT WS-CHAR-ENTRY-FOUND
+               IF WS-CHAR-TABLE-COUNT < WS-CHAR-TABLE-MAX
+                  ADD 1 TO WS-CHAR-TABLE-COUNT
+                  MOVE WS-CHAR-TABLE-COUNT TO WS-CHAR-SEARCH-IDX
+                  SET WS-CHAR-IDX TO WS-CHAR-TABLE-COUNT
+                  MOVE WS-CHAR TO WS-TBL-CHAR(WS-CHAR-IDX)
+                  MOVE 0 TO WS-TBL-PASS(WS-CHAR-IDX)
+                  MOVE 0 TO WS-TBL-FAIL(WS-CHAR-IDX)
+               ELSE
+                  MOVE "Y" TO WS-CHAR-TABLE-OVERFLOW-SW
+               END-IF
+            END-IF.
+      *    THE BREAKDOWN TRACKS THE WS-MIN/WS-MAX (COUNT) RULE OUTCOME
+      *    WHEREVER THAT RULE RAN, EVEN IN BOTH-RULE MODE WHERE
+      *    310-CHECK-POSITION-RULE ALSO RUNS AND OVERWRITES
+      *    WS-RECORD-PASSED - OTHERWISE THE BREAKDOWN WOULD SILENTLY
+      *    FOLLOW THE POSITION RULE INSTEAD AND CONTRADICT THE
+      *    COUNT-RULE-DRIVEN SUMMARY LINE FOR THE SAME MODE. WHEN THE
+      *    COUNT RULE DIDN'T RUN AT ALL FOR THIS RECORD (A MIN>MAX
+      *    DATA-QUALITY EXCEPTION IN BOTH-RULE MODE), THERE IS NO
+      *    COUNT-RULE OUTCOME TO FOLLOW, SO FALL BACK TO THE POSITION
+      *    RULE, WHICH DID RUN.
+            IF WS-CHAR-SEARCH-IDX > 0
+               EVALUATE TRUE
+                   WHEN WS-MODE-POSITION
+                   WHEN WS-MODE-BOTH AND NOT WS-MIN-MAX-OK
+                      IF WS-RECORD-OK
+                         ADD 1 TO WS-TBL-PASS(WS-CHAR-SEARCH-IDX)
+                      ELSE
+                         ADD 1 TO WS-TBL-FAIL(WS-CHAR-SEARCH-IDX)
+                      END-IF
+                   WHEN OTHER
+                      IF WS-COUNT-RECORD-OK
+                         ADD 1 TO WS-TBL-PASS(WS-CHAR-SEARCH-IDX)
+                      ELSE
+                         ADD 1 TO WS-TBL-FAIL(WS-CHAR-SEARCH-IDX)
+                      END-IF
+               END-EVALUATE
+            END-IF.
+
+       410-FIND-CHAR-ENTRY.
+            IF WS-TBL-CHAR(WS-CHAR-IDX) = WS-CHAR
+               MOVE "Y" TO WS-CHAR-FOUND
+               MOVE WS-CHAR-IDX TO WS-CHAR-SEARCH-IDX
+            END-IF.
+
+       100-INITIALIZE.
+            PERFORM 110-LOAD-CONTROL-CARD.
+            PERFORM 120-LOAD-DELIMITERS.
+            PERFORM 130-LOAD-CHECKPOINT.
+      *    THE REPORT IS REBUILT FROM SCRATCH EVERY RUN (INCLUDING A
+      *    RESTART RUN) SINCE IT REPORTS ON THE FULL RUN'S CUMULATIVE
+      *    TOTALS, RESTORED FROM THE CHECKPOINT PLUS WHATEVER IS
+      *    PROCESSED AFTER IT. D2.EXCEPT AND D2.DQEXCPT HOLD LINE-LEVEL
+      *    DETAIL WRITTEN AS RECORDS ARE PROCESSED, SO ON A RESTART RUN
+      *    THOSE OPEN EXTEND TO PRESERVE WHAT WAS WRITTEN BEFORE THE
+      *    LAST CHECKPOINT, THE SAME WAY D2.RESTART ALREADY DOES.
+            OPEN OUTPUT REPORTFILE.
+            IF WS-RESTART-RUN
+               OPEN EXTEND EXCEPTFILE
+               OPEN EXTEND DQEXCPTFILE
+               OPEN EXTEND CHECKPOINTFILE
+            ELSE
+               OPEN OUTPUT EXCEPTFILE
+               OPEN OUTPUT DQEXCPTFILE
+               OPEN OUTPUT CHECKPOINTFILE
+            END-IF.
+            OPEN INPUT INPUTFILE.
+
+       110-LOAD-CONTROL-CARD.
+      *    THE CONTROL CARD IS OPTIONAL - IF IT ISN'T THERE THE JOB
+      *    RUNS UNDER THE DEFAULT COUNT-BASED MODE WITH NO EXPECTED
+      *    COUNT RECONCILIATION AND NO CHECKPOINTING.
+            OPEN INPUT CONTROLFILE.
+            IF CTL-FILE-STATUS = "00"
+               READ CONTROLFILE
+                   AT END CONTINUE
+                   NOT AT END
+                      MOVE CTL-RUN-MODE TO WS-RUN-MODE
+                      MOVE CTL-EXPECTED-COUNT TO WS-EXPECTED-COUNT
+                      MOVE CTL-CHECKPOINT-INTERVAL
+                          TO WS-CHECKPOINT-INTERVAL
+               END-READ
+               CLOSE CONTROLFILE
+            END-IF.
+
+       120-LOAD-DELIMITERS.
+      *    THE DELIMITER FILE IS OPTIONAL - IF IT ISN'T THERE THE JOB
+      *    RUNS UNDER THE ORIGINAL "MIN-MAX CHAR: PASSWORD" FEED FORMAT.
+            OPEN INPUT DELIMFILE.
+            IF DLM-FILE-STATUS = "00"
+               READ DELIMFILE
+                   AT END CONTINUE
+                   NOT AT END
+                      MOVE DLM-DELIM-1 TO WS-DELIM-1
+                      MOVE DLM-DELIM-1-LEN TO WS-DELIM-1-LEN
+                      MOVE DLM-DELIM-2 TO WS-DELIM-2
+                      MOVE DLM-DELIM-2-LEN TO WS-DELIM-2-LEN
+                      MOVE DLM-DELIM-3 TO WS-DELIM-3
+                      MOVE DLM-DELIM-3-LEN TO WS-DELIM-3-LEN
+               END-READ
+               CLOSE DELIMFILE
+            END-IF.
+
+       130-LOAD-CHECKPOINT.
+            MOVE "N" TO WS-RESTART-REQUESTED.
+            MOVE 0 TO WS-RESTART-COUNT.
+            OPEN INPUT CHECKPOINTFILE.
+            IF CKP-FILE-STATUS = "00"
+               MOVE "N" TO WS-CKP-EOF-SWITCH
+               PERFORM 140-READ-LAST-CHECKPOINT
+                   UNTIL WS-CKP-AT-EOF
+               CLOSE CHECKPOINTFILE
+               IF WS-RESTART-COUNT > 0
+                  MOVE "Y" TO WS-RESTART-REQUESTED
+               END-IF
+            END-IF.
+
+       140-READ-LAST-CHECKPOINT.
+            READ CHECKPOINTFILE
+                AT END MOVE "Y" TO WS-CKP-EOF-SWITCH
+                NOT AT END
+                   MOVE CKP-RECORDS-READ TO WS-RESTART-COUNT
+                   MOVE CKP-PASS-COUNT TO WS-COUNT-PASS
+                   MOVE CKP-FAIL-COUNT TO WS-COUNT-FAIL
+                   MOVE CKP-POSITION-PASS TO WS-POSITION-PASS
+                   MOVE CKP-POSITION-FAIL TO WS-POSITION-FAIL
+                   MOVE CKP-EXCEPTION-COUNT TO WS-EXCEPTION-COUNT
+                   MOVE CKP-DQ-EXCEPTION-COUNT TO WS-DQ-EXCEPTION-COUNT
+                   MOVE CKP-CHAR-TABLE-COUNT TO WS-CHAR-TABLE-COUNT
+                   MOVE CKP-CHAR-TABLE-OVERFLOW-SW
+                       TO WS-CHAR-TABLE-OVERFLOW-SW
+                   PERFORM 141-RESTORE-CHAR-ENTRY-FROM-CKP
+                       VARYING WS-CKP-IDX FROM 1 BY 1
+                       UNTIL WS-CKP-IDX > WS-CHAR-TABLE-COUNT
+                   EVALUATE TRUE
+                       WHEN WS-MODE-POSITION
+                          MOVE CKP-POSITION-PASS TO CORRECT-ROWS
+                       WHEN OTHER
+                          MOVE CKP-PASS-COUNT TO CORRECT-ROWS
+                   END-EVALUATE
+            END-READ.
+
+       141-RESTORE-CHAR-ENTRY-FROM-CKP.
+            MOVE CKP-TBL-CHAR(WS-CKP-IDX) TO WS-TBL-CHAR(WS-CKP-IDX).
+            MOVE CKP-TBL-PASS(WS-CKP-IDX) TO WS-TBL-PASS(WS-CKP-IDX).
+            MOVE CKP-TBL-FAIL(WS-CKP-IDX) TO WS-TBL-FAIL(WS-CKP-IDX).
+
+       500-CHECKPOINT-IF-DUE.
+            IF WS-CHECKPOINT-INTERVAL > 0
+               IF FUNCTION MOD(WS-TOTAL-READ WS-CHECKPOINT-INTERVAL)
+                  = 0
+                  PERFORM 510-WRITE-CHECKPOINT
+               END-IF
+            END-IF.
+
+       510-WRITE-CHECKPOINT.
+      *    INITIALIZE FIRST SO THE CHARACTER-TABLE SLOTS PAST
+      *    WS-CHAR-TABLE-COUNT (NEVER MOVED INTO BELOW) HOLD SPACES
+      *    AND ZEROS INSTEAD OF WHATEVER WAS LEFT IN THE RECORD AREA
+      *    BY THE PRIOR WRITE - AN FD RECORD ISN'T CLEARED BETWEEN
+      *    WRITES, AND LEFTOVER NON-NUMERIC/NON-PRINTABLE BYTES IN THE
+      *    UNUSED SLOTS OF A LINE SEQUENTIAL RECORD CAN LOOK LIKE
+      *    RECORD-TERMINATOR CHARACTERS TO THE FILE SYSTEM.
+            INITIALIZE CKP-RECORD.
+            MOVE WS-TOTAL-READ TO CKP-RECORDS-READ.
+            MOVE WS-COUNT-PASS TO CKP-PASS-COUNT.
+            MOVE WS-COUNT-FAIL TO CKP-FAIL-COUNT.
+            MOVE WS-POSITION-PASS TO CKP-POSITION-PASS.
+            MOVE WS-POSITION-FAIL TO CKP-POSITION-FAIL.
+            MOVE WS-EXCEPTION-COUNT TO CKP-EXCEPTION-COUNT.
+            MOVE WS-DQ-EXCEPTION-COUNT TO CKP-DQ-EXCEPTION-COUNT.
+            MOVE WS-CHAR-TABLE-COUNT TO CKP-CHAR-TABLE-COUNT.
+            MOVE WS-CHAR-TABLE-OVERFLOW-SW TO CKP-CHAR-TABLE-OVERFLOW-SW.
+            PERFORM 511-STAGE-CHAR-ENTRY-FOR-CKP
+                VARYING WS-CKP-IDX FROM 1 BY 1
+                UNTIL WS-CKP-IDX > WS-CHAR-TABLE-COUNT.
+            WRITE CKP-RECORD.
+
+       511-STAGE-CHAR-ENTRY-FOR-CKP.
+            MOVE WS-TBL-CHAR(WS-CKP-IDX) TO CKP-TBL-CHAR(WS-CKP-IDX).
+            MOVE WS-TBL-PASS(WS-CKP-IDX) TO CKP-TBL-PASS(WS-CKP-IDX).
+            MOVE WS-TBL-FAIL(WS-CKP-IDX) TO CKP-TBL-FAIL(WS-CKP-IDX).
+
+       800-WRITE-REPORT.
+            MOVE "TOTAL RECORDS READ:" TO WS-RPT-SUM-LABEL.
+            MOVE WS-TOTAL-READ TO WS-RPT-SUM-VALUE.
+            PERFORM 820-PUT-SUMMARY-LINE.
+
+            MOVE "RECORDS PASSING POLICY CHECK:" TO WS-RPT-SUM-LABEL.
+            MOVE CORRECT-ROWS TO WS-RPT-SUM-VALUE.
+            PERFORM 820-PUT-SUMMARY-LINE.
+
+            MOVE "RECORDS FAILING POLICY CHECK:" TO WS-RPT-SUM-LABEL.
+            EVALUATE TRUE
+                WHEN WS-MODE-POSITION
+                    MOVE WS-POSITION-FAIL TO WS-RPT-SUM-VALUE
+                WHEN OTHER
+                    MOVE WS-COUNT-FAIL TO WS-RPT-SUM-VALUE
+            END-EVALUATE.
+            PERFORM 820-PUT-SUMMARY-LINE.
+
+            IF WS-TOTAL-READ > 0
+               COMPUTE WS-RPT-RATE-VALUE ROUNDED =
+                   (CORRECT-ROWS / WS-TOTAL-READ) * 100
+            ELSE
+               MOVE 0 TO WS-RPT-RATE-VALUE
+            END-IF.
+            MOVE SPACES TO RPT-LINE.
+            MOVE WS-RPT-RATE-LINE TO RPT-LINE.
+            WRITE RPT-LINE.
+
+            MOVE "VALIDATION MODE:" TO WS-RPT-TEXT-LABEL.
+            EVALUATE TRUE
+                WHEN WS-MODE-COUNT MOVE "COUNT-BASED"
+                    TO WS-RPT-TEXT-VALUE
+                WHEN WS-MODE-POSITION MOVE "POSITION-BASED"
+                    TO WS-RPT-TEXT-VALUE
+                WHEN WS-MODE-BOTH MOVE "COUNT AND POSITION"
+                    TO WS-RPT-TEXT-VALUE
+            END-EVALUATE.
+            PERFORM 830-PUT-TEXT-LINE.
+
+            IF WS-MODE-POSITION OR WS-MODE-BOTH
+               MOVE "POSITION-RULE PASS COUNT:" TO WS-RPT-SUM-LABEL
+               MOVE WS-POSITION-PASS TO WS-RPT-SUM-VALUE
+               PERFORM 820-PUT-SUMMARY-LINE
+               MOVE "POSITION-RULE FAIL COUNT:" TO WS-RPT-SUM-LABEL
+               MOVE WS-POSITION-FAIL TO WS-RPT-SUM-VALUE
+               PERFORM 820-PUT-SUMMARY-LINE
+            END-IF.
+
+            MOVE "EXPECTED RECORD COUNT:" TO WS-RPT-SUM-LABEL.
+            MOVE WS-EXPECTED-COUNT TO WS-RPT-SUM-VALUE.
+            PERFORM 820-PUT-SUMMARY-LINE.
+
+            MOVE "Y" TO WS-COUNT-RECONCILED.
+            IF WS-EXPECTED-COUNT > 0
+               AND WS-EXPECTED-COUNT NOT = WS-TOTAL-READ
+               MOVE "N" TO WS-COUNT-RECONCILED
+            END-IF.
+            MOVE "RECORD COUNT RECONCILIATION:" TO WS-RPT-TEXT-LABEL.
+            IF WS-COUNT-OK
+               MOVE "OK" TO WS-RPT-TEXT-VALUE
+            ELSE
+               MOVE "MISMATCH - REVIEW UPSTREAM FEED"
+                   TO WS-RPT-TEXT-VALUE
+            END-IF.
+            PERFORM 830-PUT-TEXT-LINE.
+
+            PERFORM 810-WRITE-CHAR-BREAKDOWN
+                VARYING WS-CHAR-IDX FROM 1 BY 1
+                UNTIL WS-CHAR-IDX > WS-CHAR-TABLE-COUNT.
+
+            IF WS-CHAR-TABLE-FULL
+               MOVE "CHARACTER BREAKDOWN NOTE:" TO WS-RPT-TEXT-LABEL
+               MOVE "62-CHARACTER CAP HIT - SOME OMITTED"
+                   TO WS-RPT-TEXT-VALUE
+               PERFORM 830-PUT-TEXT-LINE
+            END-IF.
+
+       810-WRITE-CHAR-BREAKDOWN.
+            MOVE WS-TBL-CHAR(WS-CHAR-IDX) TO WS-RPT-CHAR-VALUE.
+            MOVE WS-TBL-PASS(WS-CHAR-IDX) TO WS-RPT-CHAR-PASS.
+            MOVE WS-TBL-FAIL(WS-CHAR-IDX) TO WS-RPT-CHAR-FAIL.
+            MOVE SPACES TO RPT-LINE.
+            MOVE WS-RPT-CHAR-LINE TO RPT-LINE.
+            WRITE RPT-LINE.
+
+       820-PUT-SUMMARY-LINE.
+            MOVE SPACES TO RPT-LINE.
+            MOVE WS-RPT-SUMMARY-LINE TO RPT-LINE.
+            WRITE RPT-LINE.
+
+       830-PUT-TEXT-LINE.
+            MOVE SPACES TO RPT-LINE.
+            MOVE WS-RPT-TEXT-LINE TO RPT-LINE.
+            WRITE RPT-LINE.
+
+       900-TERMINATE.
+      *    A NONZERO RETURN-CODE LETS THE OVERNIGHT JOB'S RETURN-CODE
+      *    CHECK STEP FLAG A BAD COMPLIANCE RUN WITHOUT SOMEONE HAVING
+      *    TO OPEN D2.REPORT FIRST. A COUNT MISMATCH IS THE MORE
+      *    SERIOUS CONDITION (THE HEADLINE NUMBER ITSELF IS SUSPECT),
+      *    SO IT OUTRANKS ORDINARY EXCEPTION/DATA-QUALITY RECORDS.
+            EVALUATE TRUE
+                WHEN WS-COUNT-MISMATCH
+                   MOVE 8 TO RETURN-CODE
+                WHEN WS-EXCEPTION-COUNT > 0 OR WS-DQ-EXCEPTION-COUNT > 0
+                   MOVE 4 TO RETURN-CODE
+                WHEN OTHER
+                   MOVE 0 TO RETURN-CODE
+            END-EVALUATE.
+            CLOSE REPORTFILE.
+            CLOSE EXCEPTFILE.
+            CLOSE DQEXCPTFILE.
+            CLOSE CHECKPOINTFILE.
