@@ -0,0 +1,35 @@
+      *****************************************************************
+      *  D02FIELD.CPY
+      *  SHARED FIELD LAYOUT FOR THE D2 PASSWORD-POLICY FEED.
+      *  ANY PROGRAM THAT READS D2.INPUT SHOULD COPY THIS MEMBER SO
+      *  THE RECORD LENGTH AND FIELD SIZES STAY IN STEP ACROSS ALL
+      *  CONSUMERS OF THE FEED.
+      *
+      *  05/12  AK   ORIGINAL FIELD WIDTHS (50-BYTE RECORD).
+      *  08/09  RF   WIDENED PASSWORD FIELD TO SUPPORT PASSPHRASE-
+      *              STYLE ENTRIES LONGER THAN 50 CHARACTERS.
+      *  08/09  RF   DROPPED THE OLD WS-STRING-EMPTY FILLER FIELD NOW
+      *              THAT THE CHAR/PASSWORD SEPARATOR IS UNSTRUNG AS
+      *              ONE TWO-CHARACTER DELIMITER (SEE D02DELIM.CPY)
+      *              INSTEAD OF TWO ADJACENT ONE-CHARACTER DELIMITERS.
+      *  08/09  RF   ADDED WS-MIN-TEXT/WS-MAX-TEXT ALPHANUMERIC STAGING
+      *              FIELDS.  THE COUNT AND POSITION FIELDS ARE UNSTRUNG
+      *              INTO THESE FIRST AND EDITED FOR ALL-NUMERIC CONTENT
+      *              BEFORE BEING MOVED INTO WS-MIN/WS-MAX, SINCE A
+      *              MOVE OF NON-NUMERIC TEXT DIRECTLY INTO A NUMERIC
+      *              RECEIVING FIELD SILENTLY ZERO-FILLS INSTEAD OF
+      *              LEAVING SOMETHING AN IS NUMERIC TEST WOULD CATCH.
+      *              WS-MIN-EDIT/WS-MAX-EDIT HOLD A COPY OF THE TEXT
+      *              WITH TRAILING BLANKS SQUARED OFF TO ZEROS SO A
+      *              SHORT VALUE LIKE "1" (UNSTRUNG AS "1   ") STILL
+      *              TESTS NUMERIC ON ITS OWN MERITS.
+      *****************************************************************
+       01 WS-MIN PIC 9(4).
+       01 WS-MAX PIC 9(4).
+       01 WS-MIN-TEXT PIC X(4).
+       01 WS-MAX-TEXT PIC X(4).
+       01 WS-MIN-EDIT PIC X(4).
+       01 WS-MAX-EDIT PIC X(4).
+       01 WS-CHAR PIC A.
+       01 WS-PASSWORD PIC A(200).
+       01 WS-PASSWORD-MAX-LEN PIC 9(3) COMP VALUE 200.
