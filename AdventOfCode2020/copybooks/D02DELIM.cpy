@@ -0,0 +1,23 @@
+      *****************************************************************
+      *  D02DELIM.CPY
+      *  SHARED UNSTRING-DELIMITER WORKING STORAGE FOR THE D2
+      *  PASSWORD-POLICY FEED. ANY PROGRAM THAT READS D2.INPUT SHOULD
+      *  COPY THIS MEMBER SO A DELIMITER SET LOADED FROM D2.DELIM
+      *  MEANS THE SAME THING TO EVERY CONSUMER OF THE FEED.
+      *
+      *  EACH DELIMITER IS THE LITERAL TEXT BETWEEN TWO FIELDS AND CAN
+      *  BE ONE OR TWO CHARACTERS LONG (THE DEFAULT CHAR/PASSWORD
+      *  SEPARATOR ": " IS TWO CHARACTERS SO IT UNSTRINGS AS A SINGLE
+      *  DELIMITER HIT RATHER THAN TWO ADJACENT ONE-CHARACTER
+      *  DELIMITERS). THE VALUE CLAUSES BELOW ARE THE DEFAULTS USED
+      *  WHEN D2.DELIM IS NOT PRESENT.
+      *
+      *  08/09  RF   ORIGINAL VERSION - FACTORED OUT OF D02A'S
+      *              WORKING-STORAGE SECTION.
+      *****************************************************************
+       01 WS-DELIM-1 PIC X(02) VALUE "-".
+       01 WS-DELIM-1-LEN PIC 9(01) VALUE 1.
+       01 WS-DELIM-2 PIC X(02) VALUE SPACE.
+       01 WS-DELIM-2-LEN PIC 9(01) VALUE 1.
+       01 WS-DELIM-3 PIC X(02) VALUE ": ".
+       01 WS-DELIM-3-LEN PIC 9(01) VALUE 2.
