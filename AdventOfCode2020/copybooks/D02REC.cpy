@@ -0,0 +1,12 @@
+      *****************************************************************
+      *  D02REC.CPY
+      *  SHARED RECORD LAYOUT FOR THE D2 PASSWORD-POLICY FEED.
+      *  COPY THIS MEMBER INTO THE FILE SECTION OF ANY PROGRAM THAT
+      *  READS D2.INPUT SO THE RECORD LENGTH STAYS IN STEP ACROSS ALL
+      *  CONSUMERS OF THE FEED.
+      *
+      *  05/12  AK   ORIGINAL RECORD WIDTH (50 BYTES).
+      *  08/09  RF   WIDENED TO 200 BYTES TO STOP SILENTLY TRUNCATING
+      *              PASSPHRASE-STYLE ENTRIES.
+      *****************************************************************
+       01 INPUTRECORD PIC X(200).
