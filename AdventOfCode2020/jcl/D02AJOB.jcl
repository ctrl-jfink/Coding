@@ -0,0 +1,67 @@
+//D02AJOB  JOB (ACCTNO),'PASSWORD POLICY',CLASS=A,MSGCLASS=X,
+//             MSGLEVEL=(1,1),NOTIFY=&SYSUID
+//*--------------------------------------------------------------*
+//* D02AJOB - OVERNIGHT PASSWORD POLICY COMPLIANCE RUN            *
+//*           RUNS AOC-2020-02-1 AGAINST THE DAILY D2 FEED AND    *
+//*           CHECKS THE STEP RETURN CODE BEFORE THE JOB ENDS.    *
+//*                                                                *
+//* 08/09  RF   INITIAL VERSION - PROGRAM PREVIOUSLY RUN BY HAND.  *
+//* 08/09  RF   WIDENED D2EXCEPT/D2DQEXCP LRECL TO MATCH THE NEW   *
+//*             205-BYTE EXCEPTION RECORD (200-BYTE PASSWORD FEED  *
+//*             PLUS THE 5-BYTE REASON-CODE PREFIX).               *
+//* 08/09  RF   ADDED D2DELIM SO THE UNSTRING DELIMITER SET COMES  *
+//*             FROM A DATASET INSTEAD OF BEING BUILT INTO THE     *
+//*             PROGRAM.                                           *
+//* 08/09  RF   WIDENED D2RESTRT LRECL - THE CHECKPOINT RECORD NOW *
+//*             CARRIES THE POSITION-RULE TOTALS AND THE FULL      *
+//*             PER-CHARACTER TABLE.                                *
+//* 08/09  RF   FIXED STEP020'S COND TEST - IT WAS BYPASSING THE   *
+//*             STEP ON FAILURE AND RUNNING IT ON SUCCESS, THE     *
+//*             OPPOSITE OF WHAT IT WAS BUILT TO DO.                *
+//* 08/09  RF   D2EXCEPT/D2DQEXCP NOW USE A FIXED DSN WITH          *
+//*             DISP=(MOD,CATLG,CATLG), LIKE D2RESTRT, INSTEAD OF A *
+//*             NEW GDG GENERATION EACH RUN - A NEW GENERATION ON A *
+//*             RESTART EXECUTION LEFT NOTHING FOR THEIR OPEN       *
+//*             EXTEND TO FIND, AND THE ABNORMAL DELETE DISPOSITION *
+//*             DESTROYED THEM ON AN ABEND. D2REPORT KEEPS ITS GDG  *
+//*             GENERATION - IT IS ALWAYS OPENED OUTPUT, NEVER      *
+//*             EXTEND, SO IT HAS NO RESTART DEPENDENCY, AND A NEW  *
+//*             GENERATION PER RUN IS WHAT GIVES OPERATIONS A       *
+//*             ROLLING HISTORY OF DAILY COMPLIANCE REPORTS.        *
+//* 08/09  RF   WIDENED D2RESTRT LRECL AGAIN - THE CHECKPOINT       *
+//*             RECORD NOW ALSO CARRIES THE EXCEPTION/DQ-EXCEPTION  *
+//*             COUNTS USED TO SET RETURN-CODE.                     *
+//*--------------------------------------------------------------*
+//*        LOAD MODULE NAME - PROGRAM-ID AOC-2020-02-1 CANNOT BE
+//*        USED DIRECTLY AS A PDS MEMBER NAME, SO THE COMPILE JCL
+//*        LINK-EDITS IT INTO PROD.D02A.LOADLIB AS AOC2002A.
+//STEP010  EXEC PGM=AOC2002A
+//STEPLIB  DD DSN=PROD.D02A.LOADLIB,DISP=SHR
+//D2INPUT  DD DSN=PROD.D02A.INPUT,DISP=SHR
+//D2REPORT DD DSN=PROD.D02A.REPORT(+1),
+//             DISP=(NEW,CATLG,DELETE),
+//             SPACE=(TRK,(5,5),RLSE),
+//             DCB=(RECFM=FB,LRECL=080,BLKSIZE=0)
+//D2EXCEPT DD DSN=PROD.D02A.EXCEPT,
+//             DISP=(MOD,CATLG,CATLG),
+//             SPACE=(TRK,(5,5),RLSE),
+//             DCB=(RECFM=FB,LRECL=205,BLKSIZE=0)
+//D2DQEXCP DD DSN=PROD.D02A.DQEXCPT,
+//             DISP=(MOD,CATLG,CATLG),
+//             SPACE=(TRK,(5,5),RLSE),
+//             DCB=(RECFM=FB,LRECL=205,BLKSIZE=0)
+//D2RESTRT DD DSN=PROD.D02A.RESTART,
+//             DISP=(MOD,CATLG,CATLG),
+//             SPACE=(TRK,(5,5),RLSE),
+//             DCB=(RECFM=FB,LRECL=997,BLKSIZE=0)
+//D2CTLCRD DD DSN=PROD.D02A.CTLCARD,DISP=SHR
+//D2DELIM  DD DSN=PROD.D02A.DELIM,DISP=SHR
+//SYSOUT   DD SYSOUT=*
+//SYSUDUMP DD SYSOUT=*
+//*
+//STEP020  EXEC PGM=IEFBR14,COND=(0,EQ,STEP010)
+//*        DUMMY STEP - ONLY RUNS WHEN STEP010 ENDS WITH A NONZERO
+//*        RETURN CODE, SO OPERATIONS SEES THE FAILURE IN THE
+//*        JOB LOG AND THE OVERNIGHT CYCLE CAN ALERT ON IT.
+//DD1      DD DUMMY
+//*
